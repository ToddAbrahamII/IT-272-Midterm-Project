@@ -13,7 +13,29 @@
                SELECT INPUT-FILE ASSIGN TO "countries.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
-               SELECT OUTPUT-FILE ASSIGN TO "midterm.rpt"
+      *Filename is built at run time from the run date so each day's
+      *report is kept in its own file instead of overwriting the last.
+               SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUTPUT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Log of every run of this program, appended to - never
+      *overwritten - so a history of runs is kept.
+               SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
+
+      *Daily per-country history, kept so a trend report can look
+      *back over the last several runs for a country.
+               SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HIST-KEY
+                   FILE STATUS IS HIST-STATUS.
+
+      *Run-time selection criteria - a date and/or a list of country
+      *codes to report on. Running with no control file means no
+      *filtering: every record in countries.txt is reported.
+               SELECT OPTIONAL CONTROL-FILE ASSIGN TO "SELCRIT.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
 
@@ -45,9 +67,72 @@
            FD OUTPUT-FILE.
            01 OUTPUT-RECORD PIC X(100).
 
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD PIC X(150).
+
+      *One day's figures for one country, keyed by code and date
+      *so each day's run adds new entries instead of overwriting.
+           FD HISTORY-FILE.
+           01 HISTORY-RECORD.
+               05 HIST-KEY.
+                   10 HIST-COUNTRY-CODE    PIC XX.
+                   10 HIST-DATE            PIC X(10).
+               05 HIST-COUNTRY             PIC X(25).
+               05 HIST-TOTAL-CONFIRMED     PIC 9(9).
+               05 HIST-TOTAL-DEATHS        PIC 9(6).
+               05 HIST-TOTAL-RECOVERED     PIC 9(6).
+
+      *Selection criteria control file. The first record is a date
+      *filter (YYYY-MM-DD, or spaces for no date filter); every record
+      *after that is a single country code to include.
+           FD CONTROL-FILE.
+           01 CONTROL-RECORD               PIC X(10).
+
        WORKING-STORAGE SECTION.
       *Values for the format of the header
        01 END-OF-FILE                  PIC XXX VALUE "NO".
+       01 HIST-STATUS                  PIC XX VALUE SPACES.
+       01 AUDIT-STATUS                 PIC XX VALUE SPACES.
+
+      *Run-date-stamped output filename, built from the first record
+      *read before OUTPUT-FILE is opened.
+       01 OUTPUT-FILENAME              PIC X(30) VALUE SPACES.
+       01 RUN-DATE-TEXT                PIC X(10) VALUE SPACES.
+       01 FIRST-RECORD-PENDING         PIC XXX VALUE "NO".
+
+      *Audit counters, accumulated as each country is reported
+       01 AUDIT-RECORDS-PROCESSED      PIC 9(6) VALUE ZERO.
+       01 AUDIT-TTL-CONFIRMED          PIC 9(9) VALUE ZERO.
+       01 AUDIT-TTL-DEATHS             PIC 9(7) VALUE ZERO.
+       01 AUDIT-TTL-RECOVERED          PIC 9(7) VALUE ZERO.
+
+       01 AUDIT-LINE.
+           05 FILLER                   PIC X(10) VALUE 'PROGRAM: '.
+           05 AUD-PROGRAM              PIC X(10) VALUE 'MIDTERM'.
+           05 FILLER                   PIC X(11) VALUE 'RUN DATE: '.
+           05 AUD-RUN-DATE             PIC 9(8).
+           05 FILLER                   PIC X(11) VALUE 'RUN TIME: '.
+           05 AUD-RUN-TIME             PIC 9(6).
+           05 FILLER                   PIC X(11) VALUE 'RECORDS: '.
+           05 AUD-RECORDS              PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(13) VALUE 'CONFIRMED: '.
+           05 AUD-TTL-CONFIRMED        PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(10) VALUE 'DEATHS: '.
+           05 AUD-TTL-DEATHS           PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(13) VALUE 'RECOVERED: '.
+           05 AUD-TTL-RECOVERED        PIC ZZ,ZZZ,ZZ9.
+
+      *Selection criteria loaded at startup
+       01 CRIT-DATE                    PIC X(10) VALUE SPACES.
+       01 FIRST-CRIT-LINE              PIC X VALUE 'Y'.
+       01 CRIT-EOF                     PIC XXX VALUE "NO".
+       01 CRIT-CODE-TABLE.
+           05 CRIT-CODE-COUNT          PIC 9(3) VALUE ZERO.
+           05 CRIT-CODE-ENTRY OCCURS 200 TIMES
+                                       PIC XX.
+       01 CRIT-IDX                     PIC 9(3) VALUE ZERO.
+       01 CODE-FOUND                   PIC XXX VALUE "NO".
+       01 REC-MATCH                    PIC XXX VALUE "YES".
 
        01 DASHED-LINE.
            05 FILLER                   PIC X(100) VALUES ALL '*'.
@@ -107,10 +192,18 @@
            'TOTAL RECOVERIES: '.
            05 OUT-TOTAL-REC            PIC 9(6).
 
+       01 ACTIVE-CASES-LINE.
+           05                          PIC X(15) VALUE
+           'ACTIVE CASES: '.
+           05 OUT-ACTIVE-CASES         PIC 9(6).
+
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
       *Runs the program
            OPEN INPUT INPUT-FILE.
+           PERFORM 105-OPEN-HISTORY.
+           PERFORM 110-LOAD-CRITERIA.
+           PERFORM 115-DETERMINE-RUN-DATE.
            OPEN OUTPUT OUTPUT-FILE.
 
            PERFORM 200-READ-RECORD
@@ -119,18 +212,114 @@
            MOVE DASHED-LINE TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
 
+           PERFORM 900-WRITE-AUDIT-LOG.
+
            CLOSE INPUT-FILE
-               OUTPUT-FILE.
+               OUTPUT-FILE
+               HISTORY-FILE.
            STOP RUN.
 
-       200-READ-RECORD.
-      *Reads the record and stores the values in the correct spots
+      *Opens the history file, creating it on the very first run.
+       105-OPEN-HISTORY.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-STATUS = "35" OR HIST-STATUS = "05"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+
+      *Peeks at the first record to learn today's run date before
+      *OUTPUT-FILE is opened, so the filename can carry that date.
+       115-DETERMINE-RUN-DATE.
            READ INPUT-FILE
-           AT END MOVE "YES" TO END-OF-FILE
-           NOT AT END PERFORM 300-WRITE-FILE.
+               AT END MOVE "YES" TO END-OF-FILE
+               NOT AT END
+                   MOVE "YES" TO FIRST-RECORD-PENDING
+                   MOVE IN-DATE TO RUN-DATE-TEXT.
+           IF CRIT-DATE NOT = SPACES
+               MOVE CRIT-DATE TO RUN-DATE-TEXT
+           END-IF.
+           IF RUN-DATE-TEXT = SPACES
+               MOVE "nodate" TO RUN-DATE-TEXT
+           END-IF.
+           STRING "midterm_" DELIMITED BY SIZE
+                  RUN-DATE-TEXT DELIMITED BY SPACE
+                  ".rpt" DELIMITED BY SIZE
+               INTO OUTPUT-FILENAME.
+
+      *Loads the selection criteria control file, if one is present.
+      *With no control file every record in countries.txt is reported.
+       110-LOAD-CRITERIA.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM 120-READ-CRITERION UNTIL CRIT-EOF = "YES".
+           CLOSE CONTROL-FILE.
+
+       120-READ-CRITERION.
+           READ CONTROL-FILE
+               AT END MOVE "YES" TO CRIT-EOF
+               NOT AT END PERFORM 130-STORE-CRITERION.
+
+       130-STORE-CRITERION.
+           IF FIRST-CRIT-LINE = "Y"
+               MOVE CONTROL-RECORD TO CRIT-DATE
+               MOVE "N" TO FIRST-CRIT-LINE
+           ELSE
+               ADD 1 TO CRIT-CODE-COUNT
+               MOVE CONTROL-RECORD (1:2) TO
+                   CRIT-CODE-ENTRY (CRIT-CODE-COUNT)
+           END-IF.
+
+       200-READ-RECORD.
+      *Reads the record and stores the values in the correct spots.
+      *The very first record was already read by 115-DETERMINE-RUN-DATE
+      *to learn the run date, so that one is processed here instead
+      *of being read again.
+           IF FIRST-RECORD-PENDING = "YES"
+               MOVE "NO" TO FIRST-RECORD-PENDING
+           ELSE
+               READ INPUT-FILE
+               AT END MOVE "YES" TO END-OF-FILE
+           END-IF.
+           IF END-OF-FILE = "NO"
+               PERFORM 190-CHECK-CRITERIA-MATCH
+               IF REC-MATCH = "YES"
+                   PERFORM 300-WRITE-FILE
+               END-IF
+           END-IF.
+
+      *Checks this record against the selection criteria, if any
+      *were loaded from the control file.
+       190-CHECK-CRITERIA-MATCH.
+           MOVE "YES" TO REC-MATCH.
+           IF CRIT-DATE NOT = SPACES AND IN-DATE NOT = CRIT-DATE
+               MOVE "NO" TO REC-MATCH
+           END-IF.
+           IF REC-MATCH = "YES" AND CRIT-CODE-COUNT > ZERO
+               PERFORM 195-CHECK-CODE-LIST
+           END-IF.
+
+       195-CHECK-CODE-LIST.
+           MOVE "NO" TO CODE-FOUND.
+           PERFORM 196-SEARCH-CODE-ENTRY
+               VARYING CRIT-IDX FROM 1 BY 1
+               UNTIL CRIT-IDX > CRIT-CODE-COUNT.
+           IF CODE-FOUND = "NO"
+               MOVE "NO" TO REC-MATCH
+           END-IF.
+
+       196-SEARCH-CODE-ENTRY.
+           IF CRIT-CODE-ENTRY (CRIT-IDX) = IN-COUNTRY-CODE
+               MOVE "YES" TO CODE-FOUND
+           END-IF.
 
 
        300-WRITE-FILE.
+      *Audit counters for the run-completion log entry
+           ADD 1 TO AUDIT-RECORDS-PROCESSED.
+           ADD IN-TOTAL-CONFIRMED TO AUDIT-TTL-CONFIRMED.
+           ADD IN-TOTAL-DEATHS TO AUDIT-TTL-DEATHS.
+           ADD IN-TOTAL-RECOVERED TO AUDIT-TTL-RECOVERED.
+
       *Header dashed line
            MOVE DASHED-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
@@ -190,5 +379,61 @@
            MOVE TOTAL-REC-LINE TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
 
+      *Active cases computed and wrote
+           COMPUTE OUT-ACTIVE-CASES =
+               IN-TOTAL-CONFIRMED - IN-TOTAL-DEATHS
+               - IN-TOTAL-RECOVERED.
+           MOVE ACTIVE-CASES-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           PERFORM 350-ARCHIVE-HISTORY.
+
+      *Archives today's figures for this country. A rerun for the
+      *same country and date refreshes the existing entry instead
+      *of adding a duplicate.
+       350-ARCHIVE-HISTORY.
+           MOVE IN-COUNTRY-CODE TO HIST-COUNTRY-CODE.
+           MOVE IN-DATE TO HIST-DATE.
+           READ HISTORY-FILE
+               INVALID KEY PERFORM 360-ADD-HISTORY-RECORD
+               NOT INVALID KEY PERFORM 370-UPDATE-HISTORY-RECORD.
+
+       360-ADD-HISTORY-RECORD.
+           PERFORM 380-FILL-HISTORY-FIELDS.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "HISTORY WRITE ERROR: " HIST-KEY.
+
+       370-UPDATE-HISTORY-RECORD.
+           PERFORM 380-FILL-HISTORY-FIELDS.
+           REWRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "HISTORY REWRITE ERROR: " HIST-KEY.
+
+       380-FILL-HISTORY-FIELDS.
+           MOVE IN-COUNTRY TO HIST-COUNTRY.
+           MOVE IN-TOTAL-CONFIRMED TO HIST-TOTAL-CONFIRMED.
+           MOVE IN-TOTAL-DEATHS TO HIST-TOTAL-DEATHS.
+           MOVE IN-TOTAL-RECOVERED TO HIST-TOTAL-RECOVERED.
+
+      *Appends one line to the shared audit log recording this run's
+      *date/time, records processed, and final totals.
+       900-WRITE-AUDIT-LOG.
+           MOVE "MIDTERM" TO AUD-PROGRAM.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           MOVE AUDIT-RECORDS-PROCESSED TO AUD-RECORDS.
+           MOVE AUDIT-TTL-CONFIRMED TO AUD-TTL-CONFIRMED.
+           MOVE AUDIT-TTL-DEATHS TO AUD-TTL-DEATHS.
+           MOVE AUDIT-TTL-RECOVERED TO AUD-TTL-RECOVERED.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE AUDIT-LINE TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
        END PROGRAM MIDTERM.
