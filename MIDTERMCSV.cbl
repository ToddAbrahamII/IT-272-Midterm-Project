@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:Todd Abraham
+      * Date: 11-11-2022
+      * Purpose: Writes countries.txt out as a comma-delimited file,
+      *          with a header row, for loading into a spreadsheet.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIDTERMCSV.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "countries.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OUTPUT-FILE ASSIGN TO "midterm.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD INPUT-FILE.
+      *Reads in the files and stores in the correct pic clause
+           01 INPUT-RECORD.
+               05 IN-COUNTRY           PIC X(25).
+               05 IN-COUNTRY-CODE      PIC XX.
+               05 IN-SLUG              PIC X(18).
+               05 IN-NEW-CONFIRMED     PIC 9(5).
+               05 IN-TOTAL-CONFIRMED   PIC 9(6).
+               05 IN-NEW-DEATHS        PIC 9(5).
+               05 IN-TOTAL-DEATHS      PIC 9(5).
+               05 IN-NEW-RECOVERED     PIC 9(5).
+               05 IN-TOTAL-RECOVERED   PIC 9(6).
+               05 IN-DATE.
+                   10 IN-YEAR          PIC 9(4).
+                   10 IN-DASH1         PIC X.
+                   10 IN-MONTH         PIC 99.
+                   10 IN-DASH2         PIC X.
+                   10 IN-DAY           PIC 99.
+              05 IN-TIME.
+                  10                   PIC X.
+                  10 IN-TIME-ALL       PIC X(8).
+                  10                   PIC X.
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-RECORD PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE                  PIC XXX VALUE "NO".
+
+       01 CSV-HEADER-LINE.
+           05 FILLER                   PIC X(40) VALUE
+           'COUNTRY,COUNTRY CODE,SLUG,NEW CONFIRMED,'.
+           05 FILLER                   PIC X(40) VALUE
+           'TOTAL CONFIRMED,NEW DEATHS,TOTAL DEATHS,'.
+           05 FILLER                   PIC X(39) VALUE
+           'NEW RECOVERED,TOTAL RECOVERED,DATE,TIME'.
+
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+      *Runs the program
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           MOVE CSV-HEADER-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           PERFORM 200-READ-RECORD
+           UNTIL END-OF-FILE = "YES".
+
+           CLOSE INPUT-FILE
+               OUTPUT-FILE.
+           STOP RUN.
+
+       200-READ-RECORD.
+      *Reads the record and stores the values in the correct spots
+           READ INPUT-FILE
+           AT END MOVE "YES" TO END-OF-FILE
+           NOT AT END PERFORM 300-WRITE-CSV-ROW.
+
+      *Builds the row with STRING rather than through fixed-width
+      *columns so COUNTRY and SLUG are trimmed of their trailing
+      *spaces - those are padding from the fixed-width input record,
+      *not part of the value, and would otherwise load into the
+      *spreadsheet along with it. COUNTRY is also quoted because
+      *some country names contain a comma of their own (e.g.
+      *"Korea, South"), which would otherwise shift every column
+      *after it.
+       300-WRITE-CSV-ROW.
+           MOVE SPACES TO OUTPUT-RECORD.
+           STRING '"' DELIMITED BY SIZE
+                  FUNCTION TRIM (IN-COUNTRY) DELIMITED BY SIZE
+                  '",' DELIMITED BY SIZE
+                  IN-COUNTRY-CODE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM (IN-SLUG) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-NEW-CONFIRMED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-TOTAL-CONFIRMED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-NEW-DEATHS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-TOTAL-DEATHS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-NEW-RECOVERED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-TOTAL-RECOVERED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-DATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  IN-TIME-ALL DELIMITED BY SIZE
+               INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+       END PROGRAM MIDTERMCSV.
