@@ -12,7 +12,38 @@
                SELECT INPUT-FILE ASSIGN TO "countries.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
-               SELECT OUTPUT-FILE ASSIGN TO "FORMIDT"
+      *Filename is built at run time from the run date so each day's
+      *report is kept in its own file instead of overwriting the last.
+      *A same-day restart opens this file EXTEND instead of OUTPUT so
+      *the detail lines the abended pass already wrote are kept.
+               SELECT OUTPUT-FILE ASSIGN TO DYNAMIC OUTPUT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS OUTPUT-STATUS.
+
+      *Log of every run of this program, appended to - never
+      *overwritten - so a history of runs is kept.
+               SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
+
+               SELECT LEDGER-FILE ASSIGN TO "LEDGER.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS LED-COUNTRY-CODE
+                   FILE STATUS IS LEDGER-STATUS.
+
+      *Daily per-country history, kept so a trend report can look
+      *back over the last several runs for a country.
+               SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HIST-KEY
+                   FILE STATUS IS HIST-STATUS.
+
+      *Run-time selection criteria - a date and/or a list of country
+      *codes to report on. Running with no control file means no
+      *filtering: every record in countries.txt is reported.
+               SELECT OPTIONAL CONTROL-FILE ASSIGN TO "SELCRIT.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -40,11 +71,88 @@
                   10                   PIC X.
 
            FD OUTPUT-FILE.
-           01 OUTPUT-RECORD PIC X(120).
+           01 OUTPUT-RECORD PIC X(140).
+
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD PIC X(150).
+
+      *Persistent ledger of per-country totals - carries figures
+      *forward across runs and marks a country "done" so an abended
+      *run can be restarted without reprocessing it.
+           FD LEDGER-FILE.
+           01 LEDGER-RECORD.
+               05 LED-COUNTRY-CODE     PIC XX.
+               05 LED-NEWCONF          PIC 9(5).
+               05 LED-TTLCONF          PIC 9(8).
+               05 LED-NEWDTHS          PIC 9(5).
+               05 LED-TTLDTHS          PIC 9(6).
+               05 LED-NEWREC           PIC 9(5).
+               05 LED-TTLREC           PIC 9(6).
+               05 LED-RUN-COMPLETE     PIC X.
+               05 LED-RUN-DATE         PIC X(10).
+
+      *One day's figures for one country, keyed by code and date
+      *so each day's run adds new entries instead of overwriting.
+           FD HISTORY-FILE.
+           01 HISTORY-RECORD.
+               05 HIST-KEY.
+                   10 HIST-COUNTRY-CODE    PIC XX.
+                   10 HIST-DATE            PIC X(10).
+               05 HIST-COUNTRY             PIC X(25).
+               05 HIST-TOTAL-CONFIRMED     PIC 9(9).
+               05 HIST-TOTAL-DEATHS        PIC 9(6).
+               05 HIST-TOTAL-RECOVERED     PIC 9(6).
+
+      *Selection criteria control file. The first record is a date
+      *filter (YYYY-MM-DD, or spaces for no date filter); every record
+      *after that is a single country code to include.
+           FD CONTROL-FILE.
+           01 CONTROL-RECORD               PIC X(10).
       ****************************************************************************
        WORKING-STORAGE SECTION.
       *Values for the format of the header
            01 END-OF-FILE                  PIC XXX VALUE "NO".
+           01 HIST-STATUS                  PIC XX VALUE SPACES.
+           01 AUDIT-STATUS                 PIC XX VALUE SPACES.
+           01 OUTPUT-STATUS                PIC XX VALUE SPACES.
+
+      *Run-date-stamped output filename, built from the first record
+      *read before OUTPUT-FILE is opened.
+           01 OUTPUT-FILENAME              PIC X(30) VALUE SPACES.
+           01 RUN-DATE-TEXT                PIC X(10) VALUE SPACES.
+           01 FIRST-RECORD-PENDING         PIC XXX VALUE "NO".
+
+      *Audit counters, accumulated as each country is reported
+           01 AUDIT-RECORDS-PROCESSED      PIC 9(6) VALUE ZERO.
+
+           01 AUDIT-LINE.
+               05 FILLER               PIC X(9) VALUE 'PROGRAM: '.
+               05 AUD-PROGRAM          PIC X(10) VALUE 'MIDTERMPT2'.
+               05 FILLER               PIC X(10) VALUE ' RUNDATE '.
+               05 AUD-RUN-DATE         PIC 9(8).
+               05 FILLER               PIC X(10) VALUE ' RUNTIME '.
+               05 AUD-RUN-TIME         PIC 9(6).
+               05 FILLER               PIC X(9) VALUE ' RECS: '.
+               05 AUD-RECORDS          PIC ZZZ,ZZ9.
+               05 FILLER               PIC X(7) VALUE ' CNF: '.
+               05 AUD-TTL-CONFIRMED    PIC Z,ZZZ,ZZZ,ZZ9.
+               05 FILLER               PIC X(7) VALUE ' DTH: '.
+               05 AUD-TTL-DEATHS       PIC ZZ,ZZZ,ZZ9.
+               05 FILLER               PIC X(7) VALUE ' REC: '.
+               05 AUD-TTL-RECOVERED    PIC ZZ,ZZZ,ZZ9.
+
+      *Selection criteria loaded at startup
+           01 CRIT-DATE                    PIC X(10) VALUE SPACES.
+           01 FIRST-CRIT-LINE              PIC X VALUE 'Y'.
+           01 CRIT-EOF                     PIC XXX VALUE "NO".
+           01 CRIT-CODE-TABLE.
+               05 CRIT-CODE-COUNT          PIC 9(3) VALUE ZERO.
+               05 CRIT-CODE-ENTRY OCCURS 200 TIMES
+                                           PIC XX.
+           01 CRIT-IDX                     PIC 9(3) VALUE ZERO.
+           01 CODE-FOUND                   PIC XXX VALUE "NO".
+           01 REC-MATCH                    PIC XXX VALUE "YES".
+           01 LED-IN-SCOPE                 PIC XXX VALUE "YES".
 
            01 TOP-LINE.
                05                            PIC X(24) VALUE SPACES.
@@ -67,6 +175,12 @@
 
                05                            PIC X(12).
                05 TTLHDR3                    PIC X(5) VALUE 'TOTAL'.
+
+               05                            PIC X(9).
+               05 HDRRATE1                   PIC X(3) VALUE 'CFR'.
+
+               05                            PIC X(10).
+               05 HDRRATE2                   PIC X(8) VALUE 'RECOVERY'.
 ****************************************************************************************
            01 2ND-LINE.
                05 HDR-INDENT-2               PIC X(25) VALUE SPACES.
@@ -90,9 +204,15 @@
                05                            PIC X(7).
                05 HDRREC2                    PIC X(8) VALUE 'RECOVERY'.
 
+               05                            PIC X(2).
+               05 HDRRATE3                   PIC X(4) VALUE 'RATE'.
+
+               05                            PIC X(5).
+               05 HDRRATE4                   PIC X(4) VALUE 'RATE'.
+
      *******************************************************************************
            01 DASHED-LINE.
-            05 FILLER                   PIC X(120) VALUES ALL '*'.
+            05 FILLER                   PIC X(140) VALUES ALL '*'.
 
            01 OUTLINES.
                05 OUT-COUNTRY          PIC X(25).
@@ -110,6 +230,39 @@
                05 OUT-NEWREC           PIC 9(5).
                05 FILLER               PIC X(9).
                05 OUT-TTLREC           PIC 9(6).
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 OUT-CFR              PIC ZZ9.99.
+               05 FILLER               PIC X VALUE '%'.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 OUT-RECRATE          PIC ZZ9.99.
+               05 FILLER               PIC X VALUE '%'.
+
+      *Case fatality rate and recovery rate working fields, shared
+      *by the per-country detail line and the world-average totals.
+           01 CFR-PCT                      PIC 9(3)V99 VALUE ZERO.
+           01 RECRATE-PCT                  PIC 9(3)V99 VALUE ZERO.
+
+      *Restart/ledger working fields
+           01 LEDGER-STATUS                PIC XX VALUE SPACES.
+           01 LEDGER-EOF                   PIC XXX VALUE "NO".
+
+           01 SKIP-TABLE.
+               05 SKIP-COUNT            PIC 9(3) VALUE ZERO.
+               05 SKIP-ENTRY OCCURS 500 TIMES
+                                        PIC XX.
+           01 SKIP-IDX                     PIC 9(3) VALUE ZERO.
+           01 REC-SKIP                     PIC XXX VALUE "NO".
+
+      *Country codes this run actually wrote a ledger entry for -
+      *used so 700-FINALIZE-LEDGER only clears the incomplete flag
+      *for countries this run (or an earlier pass of today's job)
+      *touched, not the whole ledger.
+           01 PROCESSED-TABLE.
+               05 PROCESSED-COUNT       PIC 9(3) VALUE ZERO.
+               05 PROCESSED-ENTRY OCCURS 500 TIMES
+                                        PIC XX.
+           01 PROCESSED-IDX                PIC 9(3) VALUE ZERO.
+           01 FINALIZE-ELIGIBLE            PIC XXX VALUE "NO".
 
            01 TOTALCOMPUTES.
                05 NCTTL                PIC 9(5).
@@ -134,6 +287,12 @@
                05 TOTALNEWREC          PIC ZZ,ZZZ.
                05 FILLER               PIC X(8).
                05 TOTALTTLREC          PIC ZZZ,ZZZ.
+               05 FILLER               PIC X(3) VALUE SPACES.
+               05 TOTALCFR             PIC ZZ9.99.
+               05 FILLER               PIC X VALUE '%'.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 TOTALRECRATE         PIC ZZ9.99.
+               05 FILLER               PIC X VALUE '%'.
 
 
 
@@ -142,23 +301,184 @@
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
            OPEN INPUT INPUT-FILE.
-           OPEN OUTPUT OUTPUT-FILE.
-
-           PERFORM 300-WRITE-FILE-HEADERS.
+           PERFORM 150-OPEN-LEDGER.
+           PERFORM 155-OPEN-HISTORY.
+           PERFORM 157-LOAD-CRITERIA.
+           PERFORM 115-DETERMINE-RUN-DATE.
+           PERFORM 160-CHECK-RESTART.
+           PERFORM 165-OPEN-REPORT-FILE.
+           IF SKIP-COUNT = ZERO
+               PERFORM 300-WRITE-FILE-HEADERS
+           END-IF.
            PERFORM 200-READ-RECORD
            UNTIL END-OF-FILE = "YES".
 
 
            PERFORM 500-WRITE-TTL-LINES.
+           PERFORM 700-FINALIZE-LEDGER.
+           PERFORM 900-WRITE-AUDIT-LOG.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE LEDGER-FILE.
+           CLOSE HISTORY-FILE.
            STOP RUN.
       ***************************************************************************
-       200-READ-RECORD.
-      *Reads the record and stores the values in the correct spots
+      *Peeks at the first record to learn today's run date before
+      *OUTPUT-FILE is opened, so the filename can carry that date.
+       115-DETERMINE-RUN-DATE.
            READ INPUT-FILE
-           AT END MOVE "YES" TO END-OF-FILE
-           NOT AT END PERFORM 400-WRITE-DATA.
+               AT END MOVE "YES" TO END-OF-FILE
+               NOT AT END
+                   MOVE "YES" TO FIRST-RECORD-PENDING
+                   MOVE IN-DATE TO RUN-DATE-TEXT.
+           IF CRIT-DATE NOT = SPACES
+               MOVE CRIT-DATE TO RUN-DATE-TEXT
+           END-IF.
+           IF RUN-DATE-TEXT = SPACES
+               MOVE "nodate" TO RUN-DATE-TEXT
+           END-IF.
+           STRING "midtermpt2_" DELIMITED BY SIZE
+                  RUN-DATE-TEXT DELIMITED BY SPACE
+                  ".rpt" DELIMITED BY SIZE
+               INTO OUTPUT-FILENAME.
+
+      *Opens the ledger file, creating it on the very first run.
+       150-OPEN-LEDGER.
+           OPEN I-O LEDGER-FILE.
+           IF LEDGER-STATUS = "35" OR LEDGER-STATUS = "05"
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+               OPEN I-O LEDGER-FILE
+           END-IF.
+
+      *Opens the history file, creating it on the very first run.
+       155-OPEN-HISTORY.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-STATUS = "35" OR HIST-STATUS = "05"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+
+      *Loads the selection criteria control file, if one is present.
+      *With no control file every record in countries.txt is reported.
+       157-LOAD-CRITERIA.
+           OPEN INPUT CONTROL-FILE.
+           PERFORM 158-READ-CRITERION UNTIL CRIT-EOF = "YES".
+           CLOSE CONTROL-FILE.
+
+       158-READ-CRITERION.
+           READ CONTROL-FILE
+               AT END MOVE "YES" TO CRIT-EOF
+               NOT AT END PERFORM 159-STORE-CRITERION.
+
+       159-STORE-CRITERION.
+           IF FIRST-CRIT-LINE = "Y"
+               MOVE CONTROL-RECORD TO CRIT-DATE
+               MOVE "N" TO FIRST-CRIT-LINE
+           ELSE
+               ADD 1 TO CRIT-CODE-COUNT
+               MOVE CONTROL-RECORD (1:2) TO
+                   CRIT-CODE-ENTRY (CRIT-CODE-COUNT)
+           END-IF.
+
+      *Scans the ledger for entries left over from a run that
+      *abended before it could finalize - those countries are
+      *already accounted for and are skipped on this pass.
+       160-CHECK-RESTART.
+           MOVE ZERO TO SKIP-COUNT.
+           MOVE "NO" TO LEDGER-EOF.
+           MOVE LOW-VALUES TO LED-COUNTRY-CODE.
+           START LEDGER-FILE KEY IS NOT LESS THAN LED-COUNTRY-CODE
+               INVALID KEY MOVE "YES" TO LEDGER-EOF.
+           PERFORM 170-SCAN-LEDGER UNTIL LEDGER-EOF = "YES".
+
+       170-SCAN-LEDGER.
+           READ LEDGER-FILE NEXT RECORD
+               AT END MOVE "YES" TO LEDGER-EOF
+               NOT AT END PERFORM 175-FLAG-INCOMPLETE.
+
+      *Only a country left incomplete by today's run date is treated
+      *as a restart-in-progress - an incomplete flag left over from
+      *some earlier, never-restarted day is stale, not a sign this
+      *run should skip it.
+       175-FLAG-INCOMPLETE.
+           IF LED-RUN-COMPLETE = "N" AND LED-RUN-DATE = RUN-DATE-TEXT
+               ADD 1 TO SKIP-COUNT
+               MOVE LED-COUNTRY-CODE TO SKIP-ENTRY (SKIP-COUNT)
+           END-IF.
+
+      *A same-day restart (SKIP-COUNT > ZERO) appends to the report
+      *the abended pass already started instead of truncating it -
+      *otherwise every detail line written before the abend is lost.
+       165-OPEN-REPORT-FILE.
+           IF SKIP-COUNT > ZERO
+               OPEN EXTEND OUTPUT-FILE
+               IF OUTPUT-STATUS = "35"
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+      *****************************************************************************
+       200-READ-RECORD.
+      *Reads the record and stores the values in the correct spots.
+      *The very first record was already read by 115-DETERMINE-RUN-DATE
+      *to learn the run date, so that one is processed here instead
+      *of being read again.
+           IF FIRST-RECORD-PENDING = "YES"
+               MOVE "NO" TO FIRST-RECORD-PENDING
+           ELSE
+               READ INPUT-FILE
+               AT END MOVE "YES" TO END-OF-FILE
+           END-IF.
+           IF END-OF-FILE = "NO"
+               PERFORM 180-CHECK-SKIP
+               PERFORM 190-CHECK-CRITERIA-MATCH
+               IF REC-SKIP = "NO" AND REC-MATCH = "YES"
+                   PERFORM 400-WRITE-DATA
+               END-IF
+           END-IF.
+
+      *Checks this record against the selection criteria, if any
+      *were loaded from the control file.
+       190-CHECK-CRITERIA-MATCH.
+           MOVE "YES" TO REC-MATCH.
+           IF CRIT-DATE NOT = SPACES AND IN-DATE NOT = CRIT-DATE
+               MOVE "NO" TO REC-MATCH
+           END-IF.
+           IF REC-MATCH = "YES" AND CRIT-CODE-COUNT > ZERO
+               PERFORM 195-CHECK-CODE-LIST
+           END-IF.
+
+       195-CHECK-CODE-LIST.
+           MOVE "NO" TO CODE-FOUND.
+           PERFORM 196-SEARCH-CODE-ENTRY
+               VARYING CRIT-IDX FROM 1 BY 1
+               UNTIL CRIT-IDX > CRIT-CODE-COUNT.
+           IF CODE-FOUND = "NO"
+               MOVE "NO" TO REC-MATCH
+           END-IF.
+
+       196-SEARCH-CODE-ENTRY.
+           IF CRIT-CODE-ENTRY (CRIT-IDX) = IN-COUNTRY-CODE
+               MOVE "YES" TO CODE-FOUND
+           END-IF.
+
+      *Determines whether this country was already ledgered by an
+      *earlier, abended run of today's job.
+       180-CHECK-SKIP.
+           MOVE "NO" TO REC-SKIP.
+           IF SKIP-COUNT > ZERO
+               PERFORM 185-SEARCH-SKIP-TABLE
+                   VARYING SKIP-IDX FROM 1 BY 1
+                   UNTIL SKIP-IDX > SKIP-COUNT
+           END-IF.
+
+       185-SEARCH-SKIP-TABLE.
+           IF SKIP-ENTRY (SKIP-IDX) = IN-COUNTRY-CODE
+               MOVE "YES" TO REC-SKIP
+           END-IF.
       *****************************************************************************
        300-WRITE-FILE-HEADERS.
            MOVE TOP-LINE TO OUTPUT-RECORD.
@@ -170,6 +490,7 @@
 
       *****Transfer of values to output values.
        400-WRITE-DATA.
+           ADD 1 TO AUDIT-RECORDS-PROCESSED.
            PERFORM 600-COMPUTE-TOTALS.
            MOVE IN-COUNTRY TO OUT-COUNTRY
            MOVE IN-COUNTRY-CODE TO OUT-COUNTRYCODE.
@@ -179,10 +500,37 @@
            MOVE IN-TOTAL-DEATHS TO OUT-TTLDTHS.
            MOVE IN-NEW-RECOVERED TO OUT-NEWREC.
            MOVE IN-TOTAL-RECOVERED TO OUT-TTLREC
+           PERFORM 450-COMPUTE-RATES.
+           MOVE CFR-PCT TO OUT-CFR.
+           MOVE RECRATE-PCT TO OUT-RECRATE.
            MOVE OUTLINES TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
-
+           PERFORM 800-ARCHIVE-HISTORY.
+
+      *Case fatality rate and recovery rate for this country, based
+      *on its totals to date.
+       450-COMPUTE-RATES.
+           IF IN-TOTAL-CONFIRMED = ZERO
+               MOVE ZERO TO CFR-PCT
+               MOVE ZERO TO RECRATE-PCT
+           ELSE
+               COMPUTE CFR-PCT ROUNDED =
+                   IN-TOTAL-DEATHS / IN-TOTAL-CONFIRMED * 100
+               COMPUTE RECRATE-PCT ROUNDED =
+                   IN-TOTAL-RECOVERED / IN-TOTAL-CONFIRMED * 100
+           END-IF.
+
+      *Grand totals are not kept in working-storage across the run -
+      *they are re-summed from the ledger so a restarted run always
+      *reports the full picture, not just what this pass touched.
        500-WRITE-TTL-LINES.
+           MOVE ZERO TO TOTALCOMPUTES.
+           MOVE "NO" TO LEDGER-EOF.
+           MOVE LOW-VALUES TO LED-COUNTRY-CODE.
+           START LEDGER-FILE KEY IS NOT LESS THAN LED-COUNTRY-CODE
+               INVALID KEY MOVE "YES" TO LEDGER-EOF.
+           PERFORM 650-SUM-LEDGER UNTIL LEDGER-EOF = "YES".
+
       *MOVES  VALUES TO OUTPUT PIC
            MOVE NCTTL TO TOTALNEWCASES.
            MOVE TCTTL TO TOTALTTLCASES.
@@ -190,17 +538,191 @@
            MOVE TDTTL TO TOTALTTLDTHS.
            MOVE NRTTL TO TOTALNEWREC.
            MOVE TRTTL TO TOTALTTLREC.
+
+      *World-average case fatality rate and recovery rate
+           IF TCTTL = ZERO
+               MOVE ZERO TO CFR-PCT
+               MOVE ZERO TO RECRATE-PCT
+           ELSE
+               COMPUTE CFR-PCT ROUNDED = TDTTL / TCTTL * 100
+               COMPUTE RECRATE-PCT ROUNDED = TRTTL / TCTTL * 100
+           END-IF.
+           MOVE CFR-PCT TO TOTALCFR.
+           MOVE RECRATE-PCT TO TOTALRECRATE.
            MOVE TOTALLINES TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD AFTER ADVANCING 2 LINE.
            MOVE DASHED-LINE TO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
 
+       650-SUM-LEDGER.
+           READ LEDGER-FILE NEXT RECORD
+               AT END MOVE "YES" TO LEDGER-EOF
+               NOT AT END PERFORM 655-ADD-LEDGER-ENTRY.
+
+      *Grand totals only include countries covered by this run's
+      *selection criteria - both the country-code list and the date
+      *filter - with neither loaded, every ledger entry is in scope,
+      *same as an unfiltered run.
+       655-ADD-LEDGER-ENTRY.
+           MOVE "YES" TO LED-IN-SCOPE.
+           IF CRIT-CODE-COUNT > ZERO
+               PERFORM 656-CHECK-LEDGER-SCOPE
+           END-IF.
+           IF LED-IN-SCOPE = "YES" AND CRIT-DATE NOT = SPACES
+                   AND LED-RUN-DATE NOT = CRIT-DATE
+               MOVE "NO" TO LED-IN-SCOPE
+           END-IF.
+           IF LED-IN-SCOPE = "YES"
+               ADD LED-NEWCONF TO NCTTL
+               ADD LED-TTLCONF TO TCTTL
+               ADD LED-NEWDTHS TO NDTTL
+               ADD LED-TTLDTHS TO TDTTL
+               ADD LED-NEWREC TO NRTTL
+               ADD LED-TTLREC TO TRTTL
+           END-IF.
+
+       656-CHECK-LEDGER-SCOPE.
+           MOVE "NO" TO CODE-FOUND.
+           PERFORM 657-SEARCH-LEDGER-CODE
+               VARYING CRIT-IDX FROM 1 BY 1
+               UNTIL CRIT-IDX > CRIT-CODE-COUNT.
+           IF CODE-FOUND = "NO"
+               MOVE "NO" TO LED-IN-SCOPE
+           END-IF.
+
+       657-SEARCH-LEDGER-CODE.
+           IF CRIT-CODE-ENTRY (CRIT-IDX) = LED-COUNTRY-CODE
+               MOVE "YES" TO CODE-FOUND
+           END-IF.
+
+      *Writes or refreshes this country's ledger entry for today's
+      *run. The entry stays flagged incomplete until 700-FINALIZE-
+      *LEDGER confirms the whole run finished cleanly.
        600-COMPUTE-TOTALS.
-           COMPUTE NCTTL = NCTTL + IN-NEW-CONFIRMED.
-           COMPUTE TCTTL = TCTTL + IN-TOTAL-CONFIRMED.
-           COMPUTE NDTTL = NDTTL + IN-NEW-DEATHS.
-           COMPUTE TDTTL = TDTTL + IN-TOTAL-DEATHS.
-           COMPUTE NRTTL = NRTTL + IN-NEW-RECOVERED.
-           COMPUTE TRTTL = TRTTL + IN-TOTAL-RECOVERED.
+           MOVE IN-COUNTRY-CODE TO LED-COUNTRY-CODE.
+           READ LEDGER-FILE
+               INVALID KEY PERFORM 610-ADD-LEDGER-RECORD
+               NOT INVALID KEY PERFORM 620-UPDATE-LEDGER-RECORD.
+           ADD 1 TO PROCESSED-COUNT.
+           MOVE IN-COUNTRY-CODE TO PROCESSED-ENTRY (PROCESSED-COUNT).
+
+       610-ADD-LEDGER-RECORD.
+           PERFORM 630-FILL-LEDGER-FIELDS.
+           WRITE LEDGER-RECORD
+               INVALID KEY
+                   DISPLAY "LEDGER WRITE ERROR: " LED-COUNTRY-CODE.
+
+       620-UPDATE-LEDGER-RECORD.
+           PERFORM 630-FILL-LEDGER-FIELDS.
+           REWRITE LEDGER-RECORD
+               INVALID KEY
+                   DISPLAY "LEDGER REWRITE ERROR: " LED-COUNTRY-CODE.
+
+       630-FILL-LEDGER-FIELDS.
+           MOVE IN-NEW-CONFIRMED TO LED-NEWCONF.
+           MOVE IN-TOTAL-CONFIRMED TO LED-TTLCONF.
+           MOVE IN-NEW-DEATHS TO LED-NEWDTHS.
+           MOVE IN-TOTAL-DEATHS TO LED-TTLDTHS.
+           MOVE IN-NEW-RECOVERED TO LED-NEWREC.
+           MOVE IN-TOTAL-RECOVERED TO LED-TTLREC.
+           MOVE "N" TO LED-RUN-COMPLETE.
+           MOVE IN-DATE TO LED-RUN-DATE.
+
+      *Marks every ledger entry complete now that the run has ended
+      *cleanly, so a future restart scan finds nothing to skip.
+       700-FINALIZE-LEDGER.
+           MOVE "NO" TO LEDGER-EOF.
+           MOVE LOW-VALUES TO LED-COUNTRY-CODE.
+           START LEDGER-FILE KEY IS NOT LESS THAN LED-COUNTRY-CODE
+               INVALID KEY MOVE "YES" TO LEDGER-EOF.
+           PERFORM 710-FINALIZE-NEXT UNTIL LEDGER-EOF = "YES".
+
+       710-FINALIZE-NEXT.
+           READ LEDGER-FILE NEXT RECORD
+               AT END MOVE "YES" TO LEDGER-EOF
+               NOT AT END PERFORM 720-MARK-COMPLETE.
+
+      *Only clears the incomplete flag for a country this run actually
+      *processed, or one an earlier, abended pass of today's job left
+      *ledgered - a country this run's selection criteria never
+      *touched keeps whatever complete/incomplete flag it already had.
+       720-MARK-COMPLETE.
+           PERFORM 725-CHECK-FINALIZE-ELIGIBLE.
+           IF FINALIZE-ELIGIBLE = "YES"
+               MOVE "Y" TO LED-RUN-COMPLETE
+               REWRITE LEDGER-RECORD
+                   INVALID KEY
+                       DISPLAY "LEDGER FINALIZE ERROR: "
+                           LED-COUNTRY-CODE
+           END-IF.
+
+       725-CHECK-FINALIZE-ELIGIBLE.
+           MOVE "NO" TO FINALIZE-ELIGIBLE.
+           PERFORM 726-SEARCH-PROCESSED-ENTRY
+               VARYING PROCESSED-IDX FROM 1 BY 1
+               UNTIL PROCESSED-IDX > PROCESSED-COUNT.
+           IF FINALIZE-ELIGIBLE = "NO" AND SKIP-COUNT > ZERO
+               PERFORM 727-SEARCH-SKIP-FOR-LEDGER
+                   VARYING SKIP-IDX FROM 1 BY 1
+                   UNTIL SKIP-IDX > SKIP-COUNT
+           END-IF.
+
+       726-SEARCH-PROCESSED-ENTRY.
+           IF PROCESSED-ENTRY (PROCESSED-IDX) = LED-COUNTRY-CODE
+               MOVE "YES" TO FINALIZE-ELIGIBLE
+           END-IF.
+
+       727-SEARCH-SKIP-FOR-LEDGER.
+           IF SKIP-ENTRY (SKIP-IDX) = LED-COUNTRY-CODE
+               MOVE "YES" TO FINALIZE-ELIGIBLE
+           END-IF.
+
+      *Archives today's figures for this country. A rerun for the
+      *same country and date refreshes the existing entry instead
+      *of adding a duplicate.
+       800-ARCHIVE-HISTORY.
+           MOVE IN-COUNTRY-CODE TO HIST-COUNTRY-CODE.
+           MOVE IN-DATE TO HIST-DATE.
+           READ HISTORY-FILE
+               INVALID KEY PERFORM 810-ADD-HISTORY-RECORD
+               NOT INVALID KEY PERFORM 820-UPDATE-HISTORY-RECORD.
+
+       810-ADD-HISTORY-RECORD.
+           PERFORM 830-FILL-HISTORY-FIELDS.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "HISTORY WRITE ERROR: " HIST-KEY.
+
+       820-UPDATE-HISTORY-RECORD.
+           PERFORM 830-FILL-HISTORY-FIELDS.
+           REWRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "HISTORY REWRITE ERROR: " HIST-KEY.
+
+       830-FILL-HISTORY-FIELDS.
+           MOVE IN-COUNTRY TO HIST-COUNTRY.
+           MOVE IN-TOTAL-CONFIRMED TO HIST-TOTAL-CONFIRMED.
+           MOVE IN-TOTAL-DEATHS TO HIST-TOTAL-DEATHS.
+           MOVE IN-TOTAL-RECOVERED TO HIST-TOTAL-RECOVERED.
+
+      *Appends one line to the shared audit log recording this run's
+      *date/time, records processed, and final ledger totals.
+       900-WRITE-AUDIT-LOG.
+           MOVE "MIDTERMPT2" TO AUD-PROGRAM.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           MOVE AUDIT-RECORDS-PROCESSED TO AUD-RECORDS.
+           MOVE TCTTL TO AUD-TTL-CONFIRMED.
+           MOVE TDTTL TO AUD-TTL-DEATHS.
+           MOVE TRTTL TO AUD-TTL-RECOVERED.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE AUDIT-LINE TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
 
        END PROGRAM MIDTERMPT2.
