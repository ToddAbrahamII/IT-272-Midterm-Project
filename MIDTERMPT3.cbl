@@ -0,0 +1,366 @@
+      ******************************************************************
+      * Author:Todd Abraham
+      * Date: 11-9-2022
+      * Purpose: Control-break version of the MIDTERMPT2 summary
+      *          report - groups countries by region, using a
+      *          region cross-reference file, and prints a subtotal
+      *          line every time the region changes plus the grand
+      *          total at the end.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIDTERMPT3.
+       ENVIRONMENT DIVISION.
+            INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "countries.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REGION-FILE ASSIGN TO "REGIONXR.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+
+               SELECT OUTPUT-FILE ASSIGN TO "FORMIDT3"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+            FD INPUT-FILE.
+      *Reads in the files and stores in the correct pic clause
+           01 INPUT-RECORD.
+               05 IN-COUNTRY           PIC X(25).
+               05 IN-COUNTRY-CODE      PIC XX.
+               05 IN-SLUG              PIC X(18).
+               05 IN-NEW-CONFIRMED     PIC 9(5).
+               05 IN-TOTAL-CONFIRMED   PIC 9(6).
+               05 IN-NEW-DEATHS        PIC 9(5).
+               05 IN-TOTAL-DEATHS      PIC 9(5).
+               05 IN-NEW-RECOVERED     PIC 9(5).
+               05 IN-TOTAL-RECOVERED   PIC 9(6).
+               05 IN-DATE.
+                   10 IN-YEAR          PIC 9(4).
+                   10 IN-DASH1         PIC X.
+                   10 IN-MONTH         PIC 99.
+                   10 IN-DASH2         PIC X.
+                   10 IN-DAY           PIC 99.
+              05 IN-TIME.
+                  10                   PIC X.
+                  10 IN-TIME-ALL       PIC X(8).
+                  10                   PIC X.
+
+      *Cross-reference of country code to continent/region name
+           FD REGION-FILE.
+           01 REGION-RECORD.
+               05 XR-COUNTRY-CODE      PIC XX.
+               05 XR-REGION-NAME       PIC X(20).
+
+           SD SORT-WORK-FILE.
+           01 SORT-RECORD.
+               05 SRT-REGION           PIC X(20).
+               05 SRT-COUNTRY          PIC X(25).
+               05 SRT-COUNTRYCODE      PIC XX.
+               05 SRT-NEWCONF          PIC 9(5).
+               05 SRT-TTLCONF          PIC 9(9).
+               05 SRT-NEWDTHS          PIC 9(5).
+               05 SRT-TTLDTHS          PIC 9(6).
+               05 SRT-NEWREC           PIC 9(5).
+               05 SRT-TTLREC           PIC 9(6).
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-RECORD PIC X(140).
+      ****************************************************************************
+       WORKING-STORAGE SECTION.
+      *Values for the format of the header
+           01 END-OF-FILE                  PIC XXX VALUE "NO".
+           01 REGION-EOF                   PIC XXX VALUE "NO".
+           01 SORT-EOF                     PIC XXX VALUE "NO".
+           01 FIRST-RECORD-SW              PIC XXX VALUE "YES".
+
+           01 REGION-TABLE.
+               05 REGION-ENTRY-COUNT   PIC 9(3) VALUE ZERO.
+               05 REGION-ENTRY OCCURS 300 TIMES
+                                       INDEXED BY REGION-IDX.
+                   10 RT-COUNTRY-CODE  PIC XX.
+                   10 RT-REGION-NAME   PIC X(20).
+           01 REGION-FOUND-SW              PIC XXX VALUE "NO".
+           01 SRT-PREV-REGION              PIC X(20).
+
+           01 TOP-LINE.
+               05                            PIC X(19) VALUE SPACES.
+               05 HDRREGION                  PIC X(6) VALUE 'REGION'.
+               05                            PIC X(19) VALUE SPACES.
+               05 HDRCOUNTRY                 PIC X(7) VALUE 'COUNTRY'.
+
+               05                            PIC X(5) VALUE SPACES.
+               05 HDRNEW1                    PIC X(3) VALUE 'NEW'.
+
+               05                            PIC X(9) VALUE SPACES.
+               05 TTLHDR1                    PIC X(5) VALUE 'TOTAL'.
+
+               05                            PIC X(8) VALUE SPACES.
+               05 HDRNEW2                    PIC X(3) VALUE 'NEW'.
+
+               05                            PIC X(9) VALUE SPACES.
+               05 TTLHDR2                    PIC X(5) VALUE 'TOTAL'.
+
+               05                            PIC X(9) VALUE SPACES.
+               05 HDRNEW3                    PIC X(3) VALUE'NEW'.
+
+               05                            PIC X(12) VALUE SPACES.
+               05 TTLHDR3                    PIC X(5) VALUE 'TOTAL'.
+****************************************************************************************
+           01 2ND-LINE.
+               05 HDR-INDENT-2               PIC X(44) VALUE SPACES.
+               05 HDRCODE                    PIC X(4) VALUE 'CODE'.
+
+               05                            PIC X(6) VALUE SPACES.
+               05 HDRCASES1                  PIC X(5) VALUE 'CASES'.
+
+               05                            PIC X(8) VALUE SPACES.
+               05 HDRCASES2                  PIC X(5) VALUE 'CASES'.
+
+               05                            PIC X(7) VALUE SPACES.
+               05 HDRDTHS1                   PIC X(6) VALUE 'DEATHS'.
+
+               05                            PIC X(7) VALUE SPACES.
+               05 HDRDTHS2                   PIC X(6) VALUE 'DEATHS'.
+
+               05                            PIC X(7) VALUE SPACES.
+               05 HDRREC                     PIC X(8) VALUE 'RECOVERY'.
+
+               05                            PIC X(7) VALUE SPACES.
+               05 HDRREC2                    PIC X(8) VALUE 'RECOVERY'.
+
+     *******************************************************************************
+           01 DASHED-LINE.
+            05 FILLER                   PIC X(140) VALUES ALL '*'.
+
+           01 OUTLINES.
+               05 OUT-REGION           PIC X(20).
+               05 FILLER               PIC X VALUE SPACE.
+               05 OUT-COUNTRY          PIC X(25).
+               05 FILLER               PIC X VALUE SPACE.
+               05 OUT-COUNTRYCODE      PIC XX.
+               05 FILLER               PIC X(7) VALUE SPACES.
+               05 OUT-NEWCONF          PIC 9(5).
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 OUT-TTLCONF          PIC 9(9).
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 OUT-NEWDTHS          PIC 9(5).
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 OUT-TTLDTHS          PIC 9(6).
+               05 FILLER               PIC X(9) VALUE SPACES.
+               05 OUT-NEWREC           PIC 9(5).
+               05 FILLER               PIC X(9) VALUE SPACES.
+               05 OUT-TTLREC           PIC 9(6).
+
+           01 REGIONCOMPUTES.
+               05 RNCTTL               PIC 9(6).
+               05 RTCTTL               PIC 9(9).
+               05 RNDTTL               PIC 9(6).
+               05 RTDTTL               PIC 9(7).
+               05 RNRTTL               PIC 9(6).
+               05 RTRTTL               PIC 9(7).
+
+           01 GRANDCOMPUTES.
+               05 GNCTTL               PIC 9(6).
+               05 GTCTTL               PIC 9(9).
+               05 GNDTTL               PIC 9(6).
+               05 GTDTTL               PIC 9(7).
+               05 GNRTTL               PIC 9(6).
+               05 GTRTTL               PIC 9(7).
+
+           01 REGIONLINE.
+               05 RGNTTL               PIC X(9) VALUE 'SUBTOTAL:'.
+               05 FILLER               PIC X(1) VALUE SPACES.
+               05 RGNNAME              PIC X(20).
+               05 FILLER               PIC X(17) VALUE SPACES.
+               05 RGNNEWCASES          PIC ZZ,ZZZ.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 RGNTTLCASES          PIC ZZ,ZZZ,ZZZ.
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 RGNNEWDTHS           PIC ZZ,ZZZ.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 RGNTTLDTHS           PIC ZZZ,ZZZ.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 RGNNEWREC            PIC ZZ,ZZZ.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 RGNTTLREC            PIC ZZZ,ZZZ.
+
+           01 TOTALLINES.
+               05 ENDTTL               PIC X(7) VALUE 'TOTALS:'.
+               05 FILLER               PIC X(27) VALUE SPACES.
+               05 TOTALNEWCASES        PIC ZZ,ZZZ.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 TOTALTTLCASES        PIC ZZ,ZZZ,ZZZ.
+               05 FILLER               PIC X(6) VALUE SPACES.
+               05 TOTALNEWDTHS         PIC ZZ,ZZZ.
+               05 FILLER               PIC X(5) VALUE SPACES.
+               05 TOTALTTLDTHS         PIC ZZZ,ZZZ.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 TOTALNEWREC          PIC ZZ,ZZZ.
+               05 FILLER               PIC X(8) VALUE SPACES.
+               05 TOTALTTLREC          PIC ZZZ,ZZZ.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           PERFORM 150-LOAD-REGION-TABLE.
+           PERFORM 300-WRITE-FILE-HEADERS.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-REGION
+               ON ASCENDING KEY SRT-COUNTRYCODE
+               INPUT PROCEDURE IS 200-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 400-WRITE-REPORT.
+
+           CLOSE OUTPUT-FILE.
+           STOP RUN.
+      ***************************************************************************
+      *Loads the region cross-reference file into a table that is
+      *searched, by country code, while the detail records are read.
+       150-LOAD-REGION-TABLE.
+           MOVE "NO" TO REGION-EOF.
+           MOVE ZERO TO REGION-ENTRY-COUNT.
+           OPEN INPUT REGION-FILE.
+           PERFORM 160-LOAD-REGION-RECORD UNTIL REGION-EOF = "YES".
+           CLOSE REGION-FILE.
+
+       160-LOAD-REGION-RECORD.
+           READ REGION-FILE
+               AT END MOVE "YES" TO REGION-EOF
+               NOT AT END PERFORM 170-STORE-REGION-ENTRY.
+
+       170-STORE-REGION-ENTRY.
+           ADD 1 TO REGION-ENTRY-COUNT.
+           MOVE XR-COUNTRY-CODE
+               TO RT-COUNTRY-CODE (REGION-ENTRY-COUNT).
+           MOVE XR-REGION-NAME
+               TO RT-REGION-NAME (REGION-ENTRY-COUNT).
+
+      *Looks up IN-COUNTRY-CODE in the region table. Any code that is
+      *not in the cross-reference file falls into region UNASSIGNED.
+       180-FIND-REGION.
+           MOVE "NO" TO REGION-FOUND-SW.
+           MOVE "UNASSIGNED" TO SRT-REGION.
+           IF REGION-ENTRY-COUNT > ZERO
+               SET REGION-IDX TO 1
+               SEARCH REGION-ENTRY
+                   AT END CONTINUE
+                   WHEN RT-COUNTRY-CODE (REGION-IDX) = IN-COUNTRY-CODE
+                       MOVE "YES" TO REGION-FOUND-SW
+                       MOVE RT-REGION-NAME (REGION-IDX) TO SRT-REGION
+           END-IF.
+      ***************************************************************************
+      *Feeds every countries.txt record, tagged with its region, into
+      *the sort work file.
+       200-LOAD-SORT-FILE.
+           MOVE "NO" TO END-OF-FILE.
+           OPEN INPUT INPUT-FILE.
+           PERFORM 210-RELEASE-RECORD UNTIL END-OF-FILE = "YES".
+           CLOSE INPUT-FILE.
+
+       210-RELEASE-RECORD.
+           READ INPUT-FILE
+               AT END MOVE "YES" TO END-OF-FILE
+               NOT AT END PERFORM 220-BUILD-SORT-RECORD.
+
+       220-BUILD-SORT-RECORD.
+           PERFORM 180-FIND-REGION.
+           MOVE IN-COUNTRY TO SRT-COUNTRY.
+           MOVE IN-COUNTRY-CODE TO SRT-COUNTRYCODE.
+           MOVE IN-NEW-CONFIRMED TO SRT-NEWCONF.
+           MOVE IN-TOTAL-CONFIRMED TO SRT-TTLCONF.
+           MOVE IN-NEW-DEATHS TO SRT-NEWDTHS.
+           MOVE IN-TOTAL-DEATHS TO SRT-TTLDTHS.
+           MOVE IN-NEW-RECOVERED TO SRT-NEWREC.
+           MOVE IN-TOTAL-RECOVERED TO SRT-TTLREC.
+           RELEASE SORT-RECORD.
+      ***************************************************************************
+       300-WRITE-FILE-HEADERS.
+           MOVE TOP-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+           MOVE 2ND-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+      ***************************************************************************
+      *Reads the region-sorted records back, writing a detail line for
+      *each one and a subtotal line every time the region changes.
+       400-WRITE-REPORT.
+           MOVE "NO" TO SORT-EOF.
+           MOVE "YES" TO FIRST-RECORD-SW.
+           MOVE ZERO TO REGIONCOMPUTES.
+           MOVE ZERO TO GRANDCOMPUTES.
+           PERFORM 410-RETURN-RECORD UNTIL SORT-EOF = "YES".
+           IF FIRST-RECORD-SW = "NO"
+               PERFORM 430-WRITE-REGION-SUBTOTAL
+               PERFORM 500-WRITE-GRAND-TOTAL
+           END-IF.
+
+       410-RETURN-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF
+               NOT AT END PERFORM 420-PROCESS-RECORD.
+
+       420-PROCESS-RECORD.
+           IF FIRST-RECORD-SW = "YES"
+               MOVE SRT-REGION TO SRT-PREV-REGION
+               MOVE "NO" TO FIRST-RECORD-SW
+           END-IF.
+           IF SRT-REGION NOT = SRT-PREV-REGION
+               PERFORM 430-WRITE-REGION-SUBTOTAL
+               MOVE ZERO TO REGIONCOMPUTES
+               MOVE SRT-REGION TO SRT-PREV-REGION
+           END-IF.
+           PERFORM 440-WRITE-DETAIL-LINE.
+           PERFORM 450-ADD-TO-TOTALS.
+
+       430-WRITE-REGION-SUBTOTAL.
+           MOVE SRT-PREV-REGION TO RGNNAME.
+           MOVE RNCTTL TO RGNNEWCASES.
+           MOVE RTCTTL TO RGNTTLCASES.
+           MOVE RNDTTL TO RGNNEWDTHS.
+           MOVE RTDTTL TO RGNTTLDTHS.
+           MOVE RNRTTL TO RGNNEWREC.
+           MOVE RTRTTL TO RGNTTLREC.
+           MOVE REGIONLINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 2 LINE.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       440-WRITE-DETAIL-LINE.
+           MOVE SRT-REGION TO OUT-REGION.
+           MOVE SRT-COUNTRY TO OUT-COUNTRY.
+           MOVE SRT-COUNTRYCODE TO OUT-COUNTRYCODE.
+           MOVE SRT-NEWCONF TO OUT-NEWCONF.
+           MOVE SRT-TTLCONF TO OUT-TTLCONF.
+           MOVE SRT-NEWDTHS TO OUT-NEWDTHS.
+           MOVE SRT-TTLDTHS TO OUT-TTLDTHS.
+           MOVE SRT-NEWREC TO OUT-NEWREC.
+           MOVE SRT-TTLREC TO OUT-TTLREC.
+           MOVE OUTLINES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       450-ADD-TO-TOTALS.
+           ADD SRT-NEWCONF TO RNCTTL GNCTTL.
+           ADD SRT-TTLCONF TO RTCTTL GTCTTL.
+           ADD SRT-NEWDTHS TO RNDTTL GNDTTL.
+           ADD SRT-TTLDTHS TO RTDTTL GTDTTL.
+           ADD SRT-NEWREC TO RNRTTL GNRTTL.
+           ADD SRT-TTLREC TO RTRTTL GTRTTL.
+
+       500-WRITE-GRAND-TOTAL.
+           MOVE GNCTTL TO TOTALNEWCASES.
+           MOVE GTCTTL TO TOTALTTLCASES.
+           MOVE GNDTTL TO TOTALNEWDTHS.
+           MOVE GTDTTL TO TOTALTTLDTHS.
+           MOVE GNRTTL TO TOTALNEWREC.
+           MOVE GTRTTL TO TOTALTTLREC.
+           MOVE TOTALLINES TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 2 LINE.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       END PROGRAM MIDTERMPT3.
