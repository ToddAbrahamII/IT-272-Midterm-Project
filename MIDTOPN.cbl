@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:Todd Abraham
+      * Date: 11-2-2022
+      * Purpose: Ranks countries.txt by total confirmed cases and by
+      *          total deaths and prints a top-10 hotspot listing of
+      *          each.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIDTOPN.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "countries.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+
+               SELECT OUTPUT-FILE ASSIGN TO "topn.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD INPUT-FILE.
+      *Reads in the files and stores in the correct pic clause
+           01 INPUT-RECORD.
+               05 IN-COUNTRY           PIC X(25).
+               05 IN-COUNTRY-CODE      PIC XX.
+               05 IN-SLUG              PIC X(18).
+               05 IN-NEW-CONFIRMED     PIC 9(5).
+               05 IN-TOTAL-CONFIRMED   PIC 9(6).
+               05 IN-NEW-DEATHS        PIC 9(5).
+               05 IN-TOTAL-DEATHS      PIC 9(5).
+               05 IN-NEW-RECOVERED     PIC 9(5).
+               05 IN-TOTAL-RECOVERED   PIC 9(6).
+               05 IN-DATE.
+                   10 IN-YEAR          PIC 9(4).
+                   10 IN-DASH1         PIC X.
+                   10 IN-MONTH         PIC 99.
+                   10 IN-DASH2         PIC X.
+                   10 IN-DAY           PIC 99.
+              05 IN-TIME.
+                  10                   PIC X.
+                  10 IN-TIME-ALL       PIC X(8).
+                  10                   PIC X.
+
+           SD SORT-WORK-FILE.
+      *Slimmed-down record carrying only what the ranking needs
+           01 SORT-RECORD.
+               05 SRT-COUNTRY          PIC X(25).
+               05 SRT-COUNTRY-CODE     PIC XX.
+               05 SRT-TOTAL-CONFIRMED  PIC 9(6).
+               05 SRT-TOTAL-DEATHS     PIC 9(5).
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-RECORD PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *Values for the format of the header
+       01 END-OF-FILE                  PIC XXX VALUE "NO".
+       01 SORT-EOF                     PIC XXX VALUE "NO".
+       01 RANK-COUNT                   PIC 9(2) VALUE ZERO.
+
+       01 DASHED-LINE.
+           05 FILLER                   PIC X(60) VALUES ALL '*'.
+
+       01 TITLE-CONF-LINE.
+           05 FILLER                   PIC X(60) VALUE
+           'TOP 10 COUNTRIES BY TOTAL CONFIRMED CASES'.
+
+       01 TITLE-DTHS-LINE.
+           05 FILLER                   PIC X(60) VALUE
+           'TOP 10 COUNTRIES BY TOTAL DEATHS'.
+
+       01 HEADING-LINE.
+           05 FILLER                   PIC X(5)  VALUE 'RANK '.
+           05 FILLER                   PIC X(27) VALUE 'COUNTRY'.
+           05 FILLER                   PIC X(5)  VALUE 'CODE '.
+           05 FILLER                   PIC X(10) VALUE 'TOTAL'.
+
+       01 RANK-LINE.
+           05 OUT-RANK                 PIC Z9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 OUT-COUNTRY              PIC X(25).
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 OUT-COUNTRY-CODE         PIC XX.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 OUT-TOTAL                PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+      *Runs the program
+           OPEN OUTPUT OUTPUT-FILE.
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-TOTAL-CONFIRMED
+               INPUT PROCEDURE IS 200-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 300-PRINT-CONFIRMED-TOP10.
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-TOTAL-DEATHS
+               INPUT PROCEDURE IS 200-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 400-PRINT-DEATHS-TOP10.
+
+           CLOSE OUTPUT-FILE.
+           STOP RUN.
+
+      *Loads every record from countries.txt into the sort work file
+       200-LOAD-SORT-FILE.
+           MOVE "NO" TO END-OF-FILE.
+           OPEN INPUT INPUT-FILE.
+           PERFORM 210-RELEASE-RECORD UNTIL END-OF-FILE = "YES".
+           CLOSE INPUT-FILE.
+
+       210-RELEASE-RECORD.
+           READ INPUT-FILE
+               AT END MOVE "YES" TO END-OF-FILE
+               NOT AT END PERFORM 220-BUILD-SORT-RECORD.
+
+       220-BUILD-SORT-RECORD.
+           MOVE IN-COUNTRY TO SRT-COUNTRY.
+           MOVE IN-COUNTRY-CODE TO SRT-COUNTRY-CODE.
+           MOVE IN-TOTAL-CONFIRMED TO SRT-TOTAL-CONFIRMED.
+           MOVE IN-TOTAL-DEATHS TO SRT-TOTAL-DEATHS.
+           RELEASE SORT-RECORD.
+
+      *Prints the top 10 confirmed-case ranking from the sorted file
+       300-PRINT-CONFIRMED-TOP10.
+           MOVE "NO" TO SORT-EOF.
+           MOVE ZERO TO RANK-COUNT.
+           MOVE TITLE-CONF-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           PERFORM 310-RETURN-CONFIRMED
+               UNTIL SORT-EOF = "YES" OR RANK-COUNT = 10.
+
+       310-RETURN-CONFIRMED.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF
+               NOT AT END PERFORM 320-WRITE-CONFIRMED-LINE.
+
+       320-WRITE-CONFIRMED-LINE.
+           ADD 1 TO RANK-COUNT.
+           MOVE RANK-COUNT TO OUT-RANK.
+           MOVE SRT-COUNTRY TO OUT-COUNTRY.
+           MOVE SRT-COUNTRY-CODE TO OUT-COUNTRY-CODE.
+           MOVE SRT-TOTAL-CONFIRMED TO OUT-TOTAL.
+           MOVE RANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+      *Prints the top 10 deaths ranking from the sorted file
+       400-PRINT-DEATHS-TOP10.
+           MOVE "NO" TO SORT-EOF.
+           MOVE ZERO TO RANK-COUNT.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 2 LINE.
+           MOVE TITLE-DTHS-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           PERFORM 410-RETURN-DEATHS
+               UNTIL SORT-EOF = "YES" OR RANK-COUNT = 10.
+
+       410-RETURN-DEATHS.
+           RETURN SORT-WORK-FILE
+               AT END MOVE "YES" TO SORT-EOF
+               NOT AT END PERFORM 420-WRITE-DEATHS-LINE.
+
+       420-WRITE-DEATHS-LINE.
+           ADD 1 TO RANK-COUNT.
+           MOVE RANK-COUNT TO OUT-RANK.
+           MOVE SRT-COUNTRY TO OUT-COUNTRY.
+           MOVE SRT-COUNTRY-CODE TO OUT-COUNTRY-CODE.
+           MOVE SRT-TOTAL-DEATHS TO OUT-TOTAL.
+           MOVE RANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       END PROGRAM MIDTOPN.
