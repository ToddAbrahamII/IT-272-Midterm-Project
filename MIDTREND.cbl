@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author:Todd Abraham
+      * Date: 11-18-2022
+      * Purpose: Reads the last 7 days of history for one country
+      *          from HISTORY.DAT and reports the percent change in
+      *          total confirmed cases over that week.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIDTREND.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HIST-KEY
+                   FILE STATUS IS HIST-STATUS.
+
+               SELECT OUTPUT-FILE ASSIGN TO "trend.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+      *One day's figures for one country, keyed by code and date.
+           FD HISTORY-FILE.
+           01 HISTORY-RECORD.
+               05 HIST-KEY.
+                   10 HIST-COUNTRY-CODE    PIC XX.
+                   10 HIST-DATE            PIC X(10).
+               05 HIST-COUNTRY             PIC X(25).
+               05 HIST-TOTAL-CONFIRMED     PIC 9(9).
+               05 HIST-TOTAL-DEATHS        PIC 9(6).
+               05 HIST-TOTAL-RECOVERED     PIC 9(6).
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 HIST-STATUS                  PIC XX VALUE SPACES.
+       01 HISTORY-EOF                  PIC XXX VALUE "NO".
+       01 TRND-COUNTRY-CODE            PIC XX.
+
+      *Holds up to the last 7 days of entries found for the
+      *requested country, in ascending date order off the index.
+       01 WEEK-TABLE.
+           05 WEEK-COUNT                PIC 9(2) VALUE ZERO.
+           05 WEEK-ENTRY OCCURS 7 TIMES.
+               10 WK-DATE                PIC X(10).
+               10 WK-TOTAL-CONFIRMED     PIC 9(9).
+       01 WEEK-IDX                     PIC 9(2) VALUE ZERO.
+
+       01 FIRST-CONFIRMED               PIC 9(9) VALUE ZERO.
+       01 LAST-CONFIRMED                PIC 9(9) VALUE ZERO.
+       01 PERCENT-CHANGE                PIC S9(5)V99 VALUE ZERO.
+       01 FOUND-DATA                    PIC XXX VALUE "NO".
+
+       01 DASHED-LINE.
+           05 FILLER                   PIC X(80) VALUES ALL '*'.
+
+       01 TITLE-LINE.
+           05 FILLER                   PIC X(21) VALUE
+           'WEEKLY TREND REPORT: '.
+           05 TTL-COUNTRY-CODE         PIC XX.
+
+       01 RANGE-LINE.
+           05 FILLER                   PIC X(7) VALUE 'FROM: '.
+           05 RNG-FROM-DATE            PIC X(10).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE 'TO: '.
+           05 RNG-TO-DATE              PIC X(10).
+
+       01 CONFIRMED-LINE.
+           05 FILLER                   PIC X(26) VALUE
+           'STARTING TOTAL CONFIRMED: '.
+           05 CNF-FROM-TOTAL           PIC Z(8)9.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(24) VALUE
+           'ENDING TOTAL CONFIRMED: '.
+           05 CNF-TO-TOTAL             PIC Z(8)9.
+
+       01 PERCENT-LINE.
+           05 FILLER                   PIC X(24) VALUE
+           'PERCENT CHANGE IN WEEK: '.
+           05 PCT-CHANGE               PIC -(5)9.99.
+           05 FILLER                   PIC X(1) VALUE '%'.
+
+       01 NO-DATA-LINE.
+           05 FILLER                   PIC X(39) VALUE
+           'NO HISTORY FOUND FOR THAT COUNTRY CODE.'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+      *Runs the program
+           DISPLAY "ENTER COUNTRY CODE: " WITH NO ADVANCING.
+           ACCEPT TRND-COUNTRY-CODE.
+
+           PERFORM 105-OPEN-HISTORY.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           PERFORM 200-LOAD-WEEK-TABLE.
+
+           IF WEEK-COUNT = ZERO
+               PERFORM 600-WRITE-NO-DATA
+           ELSE
+               PERFORM 500-WRITE-TREND-REPORT
+           END-IF.
+
+           CLOSE HISTORY-FILE
+               OUTPUT-FILE.
+           STOP RUN.
+
+      *Opens the history file, creating it if this is run before
+      *MIDTERM/MIDTERMPT2 have ever populated HISTORY.DAT - without
+      *this guard a missing file leaves HISTORY-FILE unopened and
+      *the START/READ below fail with a runtime error instead of
+      *falling through to the no-data report.
+       105-OPEN-HISTORY.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-STATUS = "35" OR HIST-STATUS = "05"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+
+      *Positions at this country's earliest entry and reads forward,
+      *keeping only the most recent 7 days seen.
+       200-LOAD-WEEK-TABLE.
+           MOVE ZERO TO WEEK-COUNT.
+           MOVE "NO" TO HISTORY-EOF.
+           MOVE TRND-COUNTRY-CODE TO HIST-COUNTRY-CODE.
+           MOVE LOW-VALUES TO HIST-DATE.
+           START HISTORY-FILE KEY IS NOT LESS THAN HIST-KEY
+               INVALID KEY MOVE "YES" TO HISTORY-EOF.
+           PERFORM 210-READ-NEXT-ENTRY UNTIL HISTORY-EOF = "YES".
+
+       210-READ-NEXT-ENTRY.
+           READ HISTORY-FILE NEXT RECORD
+               AT END MOVE "YES" TO HISTORY-EOF
+               NOT AT END PERFORM 220-ACCEPT-ENTRY.
+
+      *Stops collecting once the file moves past this country code,
+      *since entries are filed in country-code-then-date order.
+       220-ACCEPT-ENTRY.
+           IF HIST-COUNTRY-CODE NOT = TRND-COUNTRY-CODE
+               MOVE "YES" TO HISTORY-EOF
+           ELSE
+               PERFORM 230-ADD-TO-WEEK-TABLE
+           END-IF.
+
+      *Keeps only the latest 7 entries by shifting the table down
+      *when it is already full.
+       230-ADD-TO-WEEK-TABLE.
+           IF WEEK-COUNT = 7
+               PERFORM 240-SHIFT-WEEK-TABLE
+           ELSE
+               ADD 1 TO WEEK-COUNT
+           END-IF.
+           MOVE HIST-DATE TO WK-DATE (WEEK-COUNT).
+           MOVE HIST-TOTAL-CONFIRMED TO WK-TOTAL-CONFIRMED (WEEK-COUNT).
+
+       240-SHIFT-WEEK-TABLE.
+           PERFORM 250-SHIFT-ONE-ENTRY
+               VARYING WEEK-IDX FROM 1 BY 1
+               UNTIL WEEK-IDX > 6.
+
+       250-SHIFT-ONE-ENTRY.
+           MOVE WEEK-ENTRY (WEEK-IDX + 1) TO WEEK-ENTRY (WEEK-IDX).
+
+      *Computes and prints the change from the oldest to the newest
+      *entry held in the week table.
+       500-WRITE-TREND-REPORT.
+           MOVE WK-TOTAL-CONFIRMED (1) TO FIRST-CONFIRMED.
+           MOVE WK-TOTAL-CONFIRMED (WEEK-COUNT) TO LAST-CONFIRMED.
+
+           IF FIRST-CONFIRMED = ZERO
+               MOVE ZERO TO PERCENT-CHANGE
+           ELSE
+               COMPUTE PERCENT-CHANGE ROUNDED =
+                   (LAST-CONFIRMED - FIRST-CONFIRMED)
+                   / FIRST-CONFIRMED * 100
+           END-IF.
+
+           MOVE TRND-COUNTRY-CODE TO TTL-COUNTRY-CODE.
+           MOVE TITLE-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE WK-DATE (1) TO RNG-FROM-DATE.
+           MOVE WK-DATE (WEEK-COUNT) TO RNG-TO-DATE.
+           MOVE RANGE-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE FIRST-CONFIRMED TO CNF-FROM-TOTAL.
+           MOVE LAST-CONFIRMED TO CNF-TO-TOTAL.
+           MOVE CONFIRMED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE PERCENT-CHANGE TO PCT-CHANGE.
+           MOVE PERCENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       600-WRITE-NO-DATA.
+           MOVE TRND-COUNTRY-CODE TO TTL-COUNTRY-CODE.
+           MOVE TITLE-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE NO-DATA-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       END PROGRAM MIDTREND.
