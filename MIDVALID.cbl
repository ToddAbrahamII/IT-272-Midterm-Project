@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author:Todd Abraham
+      * Date: 11-4-2022
+      * Purpose: Edit-checks countries.txt before the daily reports
+      *          run and writes an exception listing of any record
+      *          with a bad country code, date, or time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIDVALID.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "countries.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT OUTPUT-FILE ASSIGN TO "except.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD INPUT-FILE.
+      *Reads in the files and stores in the correct pic clause
+           01 INPUT-RECORD.
+               05 IN-COUNTRY           PIC X(25).
+               05 IN-COUNTRY-CODE      PIC XX.
+               05 IN-SLUG              PIC X(18).
+               05 IN-NEW-CONFIRMED     PIC 9(5).
+               05 IN-TOTAL-CONFIRMED   PIC 9(6).
+               05 IN-NEW-DEATHS        PIC 9(5).
+               05 IN-TOTAL-DEATHS      PIC 9(5).
+               05 IN-NEW-RECOVERED     PIC 9(5).
+               05 IN-TOTAL-RECOVERED   PIC 9(6).
+               05 IN-DATE.
+                   10 IN-YEAR          PIC 9(4).
+                   10 IN-DASH1         PIC X.
+                   10 IN-MONTH         PIC 99.
+                   10 IN-DASH2         PIC X.
+                   10 IN-DAY           PIC 99.
+              05 IN-TIME.
+                  10                   PIC X.
+                  10 IN-TIME-ALL       PIC X(8).
+                  10                   PIC X.
+
+           FD OUTPUT-FILE.
+           01 OUTPUT-RECORD PIC X(90).
+
+       WORKING-STORAGE SECTION.
+      *Values for the format of the header
+       01 END-OF-FILE                  PIC XXX VALUE "NO".
+       01 RECORD-COUNT                 PIC 9(6) VALUE ZERO.
+       01 EXCEPTION-COUNT              PIC 9(6) VALUE ZERO.
+
+       01 DASHED-LINE.
+           05 FILLER                   PIC X(90) VALUES ALL '*'.
+
+       01 TITLE-LINE.
+           05 FILLER                   PIC X(90) VALUE
+           'COUNTRIES.TXT EXCEPTION LISTING'.
+
+       01 HEADING-LINE.
+           05 FILLER                   PIC X(8)  VALUE 'RECORD'.
+           05 FILLER                   PIC X(17) VALUE 'FIELD'.
+           05 FILLER                   PIC X(50) VALUE 'PROBLEM'.
+
+       01 EXCEPTION-LINE.
+           05 EXC-RECORD-NUM           PIC Z(5)9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 EXC-FIELD-NAME           PIC X(15).
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 EXC-PROBLEM              PIC X(50).
+
+       01 SUMMARY-LINE.
+           05 FILLER                   PIC X(23) VALUE
+           'RECORDS READ:         '.
+           05 SUM-RECORDS              PIC Z(5)9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(23) VALUE
+           'EXCEPTIONS FOUND:      '.
+           05 SUM-EXCEPTIONS           PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+      *Runs the program
+           OPEN INPUT INPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE.
+
+           MOVE TITLE-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+           PERFORM 200-READ-RECORD
+           UNTIL END-OF-FILE = "YES".
+
+           PERFORM 800-WRITE-SUMMARY.
+
+           CLOSE INPUT-FILE
+               OUTPUT-FILE.
+           STOP RUN.
+
+       200-READ-RECORD.
+      *Reads the record and validates it
+           READ INPUT-FILE
+           AT END MOVE "YES" TO END-OF-FILE
+           NOT AT END
+               ADD 1 TO RECORD-COUNT
+               PERFORM 300-VALIDATE-RECORD.
+
+       300-VALIDATE-RECORD.
+           PERFORM 310-CHECK-COUNTRY-CODE.
+           PERFORM 320-CHECK-DATE.
+           PERFORM 330-CHECK-TIME.
+
+      *A valid country code is exactly two letters, never blank
+       310-CHECK-COUNTRY-CODE.
+           IF IN-COUNTRY-CODE = SPACES
+               MOVE "COUNTRY CODE" TO EXC-FIELD-NAME
+               MOVE "IS BLANK" TO EXC-PROBLEM
+               PERFORM 900-WRITE-EXCEPTION
+           ELSE
+               IF IN-COUNTRY-CODE (1:1) NOT ALPHABETIC OR
+                  IN-COUNTRY-CODE (2:1) NOT ALPHABETIC OR
+                  IN-COUNTRY-CODE (1:1) = SPACE OR
+                  IN-COUNTRY-CODE (2:1) = SPACE
+                   MOVE "COUNTRY CODE" TO EXC-FIELD-NAME
+                   MOVE "IS NOT TWO LETTERS" TO EXC-PROBLEM
+                   PERFORM 900-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *A valid date is numeric YYYY-MM-DD with a real month and day
+       320-CHECK-DATE.
+           IF IN-YEAR NOT NUMERIC OR IN-MONTH NOT NUMERIC
+                   OR IN-DAY NOT NUMERIC
+               MOVE "DATE" TO EXC-FIELD-NAME
+               MOVE "CONTAINS NON-NUMERIC DATA" TO EXC-PROBLEM
+               PERFORM 900-WRITE-EXCEPTION
+           ELSE
+               IF IN-DASH1 NOT = "-" OR IN-DASH2 NOT = "-"
+                   MOVE "DATE" TO EXC-FIELD-NAME
+                   MOVE "IS NOT FORMATTED YYYY-MM-DD" TO EXC-PROBLEM
+                   PERFORM 900-WRITE-EXCEPTION
+               ELSE
+                   IF IN-MONTH < 1 OR IN-MONTH > 12
+                       MOVE "DATE" TO EXC-FIELD-NAME
+                       MOVE "HAS AN INVALID MONTH" TO EXC-PROBLEM
+                       PERFORM 900-WRITE-EXCEPTION
+                   END-IF
+                   IF IN-DAY < 1 OR IN-DAY > 31
+                       MOVE "DATE" TO EXC-FIELD-NAME
+                       MOVE "HAS AN INVALID DAY" TO EXC-PROBLEM
+                       PERFORM 900-WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+      *A valid time is HH:MM:SS, all numeric and in range
+       330-CHECK-TIME.
+           IF IN-TIME-ALL (1:2) NOT NUMERIC
+                   OR IN-TIME-ALL (4:2) NOT NUMERIC
+                   OR IN-TIME-ALL (7:2) NOT NUMERIC
+               MOVE "TIME" TO EXC-FIELD-NAME
+               MOVE "CONTAINS NON-NUMERIC DATA" TO EXC-PROBLEM
+               PERFORM 900-WRITE-EXCEPTION
+           ELSE
+               IF IN-TIME-ALL (3:1) NOT = ":"
+                       OR IN-TIME-ALL (6:1) NOT = ":"
+                   MOVE "TIME" TO EXC-FIELD-NAME
+                   MOVE "IS NOT FORMATTED HH:MM:SS" TO EXC-PROBLEM
+                   PERFORM 900-WRITE-EXCEPTION
+               ELSE
+                   IF IN-TIME-ALL (1:2) > "23"
+                           OR IN-TIME-ALL (4:2) > "59"
+                           OR IN-TIME-ALL (7:2) > "59"
+                       MOVE "TIME" TO EXC-FIELD-NAME
+                       MOVE "IS OUT OF RANGE" TO EXC-PROBLEM
+                       PERFORM 900-WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       800-WRITE-SUMMARY.
+           MOVE DASHED-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 2 LINE.
+           MOVE RECORD-COUNT TO SUM-RECORDS.
+           MOVE EXCEPTION-COUNT TO SUM-EXCEPTIONS.
+           MOVE SUMMARY-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       900-WRITE-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE RECORD-COUNT TO EXC-RECORD-NUM.
+           MOVE EXCEPTION-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD AFTER ADVANCING 1 LINE.
+
+       END PROGRAM MIDVALID.
